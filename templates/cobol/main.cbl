@@ -1,30 +1,511 @@
-IDENTIFICATION DIVISION.
-	PROGRAM-ID. AOC-2020-DAY-00.
-
-ENVIRONMENT DIVISION.
-	INPUT-OUTPUT SECTION.
-	FILE-CONTROL.
-		SELECT InputFile ASSIGN TO "input.txt"
-			ORGANIZATION IS LINE SEQUENTIAL.
-
-DATA DIVISION.
-	FILE SECTION.
-	FD InputFile.
-	01 INPUT-FILE.
-		05 INPUT-LINE PIC X(30).
-	
-	WORKING-STORAGE SECTION.
-	01 WS-EOF PIC 9(1) VALUE 0.
-	01 WS-INPUT.
-		05 WS-INPUT-LINE PIC X(30).
-
-PROCEDURE DIVISION.
-	OPEN INPUT InputFile.
-		PERFORM UNTIL WS-EOF=1
-			READ InputFile INTO WS-INPUT-LINE
-				AT END MOVE 1 TO WS-EOF
-				NOT AT END DISPLAY WS-INPUT-LINE
-			END-READ
-		END-PERFORM.
-	CLOSE InputFile.
-STOP RUN.
+000010*-----------------------------------------------------------------
+000020 IDENTIFICATION DIVISION.
+000030     PROGRAM-ID. AOC-2020-DAY-00.
+000040     AUTHOR. D HALVORSEN.
+000050     INSTALLATION. ADVENT DATA PROCESSING CENTER.
+000060     DATE-WRITTEN. 12/01/2020.
+000070     DATE-COMPILED.
+000080*-----------------------------------------------------------------
+000090* MODIFICATION HISTORY.
+000100*   DATE        INIT  DESCRIPTION
+000110*   12/01/2020  DH    ORIGINAL TEMPLATE FOR THE DAILY PUZZLE JOBS.
+000120*   12/08/2020  DH    ASSIGN INPUT-FILE TO A DD NAME SO OPERATIONS
+000130*                      CAN REPOINT A RUN WITHOUT A RECOMPILE.
+000140*   12/09/2020  DH    MOVED THE INPUT LAYOUT TO COPYBOOK CPINPUT,
+000150*                      WIDENED IT, ADDED AN OVERFLOW CHECK AND A
+000160*                      LEADING RECORD-TYPE BYTE FOR MULTI-SECTION
+000170*                      PUZZLE INPUTS.
+000180*   12/10/2020  DH    ADDED THE END-OF-JOB SUMMARY REPORT, THE
+000190*                      EXCEPTION FILE FOR BAD RECORDS, CHECKPOINT/
+000200*                      RESTART LOGIC, THE PROCESSED-OUTPUT DATASET
+000210*                      AND THE SHARED AUDIT-LOG WRITE.
+000220*   12/11/2020  DH    STOPPED TREATING THE OPTIONAL RECORD-TYPE
+000230*                      BYTE AS A VALIDITY CHECK -- AN ORDINARY,
+000240*                      UNTYPED PUZZLE INPUT WAS FAILING EVERY
+000250*                      LINE.  AN OVERFLOWING RECORD NOW DRAINS
+000260*                      ITS SPLIT CONTINUATION AND IS LOGGED TO
+000270*                      THE EXCEPTION FILE WITH A REASON CODE.
+000280*                      ADDED OPEN-STATUS CHECKS FOR OUTPUT-FILE,
+000290*                      EXCEPTION-FILE AND SUMMARY-FILE TO MATCH
+000300*                      INPUT-FILE.
+000310*   12/12/2020  DH    2200-CHECK-OVERFLOW TESTED THE LAST BYTE
+000320*                      OF THE RECORD AREA, WHICH ALSO FIRES ON
+000330*                      AN ORDINARY LINE THAT HAPPENS TO FILL
+000340*                      ALL 300 BYTES AND SWALLOWED THE NEXT
+000350*                      REAL RECORD AS A PHANTOM CONTINUATION.
+000360*                      NOW KEYED OFF FILE STATUS "06", THE
+000370*                      RUNTIME'S OWN SPLIT-READ SIGNAL.  OUTPUT-
+000380*                      FILE, EXCEPTION-FILE AND SUMMARY-FILE NOW
+000390*                      OPEN EXTEND ON A CHECKPOINT RESTART
+000400*                      INSTEAD OF OUTPUT SO THE PRE-CHECKPOINT
+000410*                      PORTION OF EACH ISN'T TRUNCATED AWAY, AND
+000420*                      THE CHECKPOINT-REREAD SKIP NOW DRAINS
+000430*                      SPLIT CONTINUATIONS TOO SO IT REPOSITIONS
+000440*                      BY PHYSICAL READS, NOT JUST LOGICAL
+000450*                      RECORDS.
+000460*   12/14/2020  DH    GOBACK IN PLACE OF STOP RUN SO A CALLING
+000470*                      DISPATCHER REGAINS CONTROL AFTER EACH RUN.
+000480*                      2300-ROUTE-RECORD NOW EVALUATES THE WS
+000490*                      COPY OF THE RECORD INSTEAD OF THE FD AREA,
+000500*                      WHICH THE OVERFLOW DRAIN LEAVES HOLDING THE
+000510*                      SPLIT CONTINUATION'S OWN LEADING BYTE.
+000520*                      2100-HANDLE-RECORD NO LONGER LOGS A RECORD
+000530*                      THAT IS BOTH OVERFLOWING AND BLANK TO THE
+000540*                      EXCEPTION FILE TWICE.  ADDED AN OPEN-STATUS
+000550*                      CHECK FOR CHECKPOINT-FILE TO MATCH THE
+000560*                      OTHER FOUR FILES.
+000570*-----------------------------------------------------------------
+000580*
+000590 ENVIRONMENT DIVISION.
+000600 INPUT-OUTPUT SECTION.
+000610     FILE-CONTROL.
+000620         SELECT INPUT-FILE ASSIGN TO "INPUTDD"
+000630             ORGANIZATION IS LINE SEQUENTIAL
+000640             FILE STATUS IS WS-INPUT-STATUS.
+000650         SELECT OUTPUT-FILE ASSIGN TO "OUTPUTDD"
+000660             ORGANIZATION IS LINE SEQUENTIAL
+000670             FILE STATUS IS WS-OUTPUT-STATUS.
+000680         SELECT EXCEPTION-FILE ASSIGN TO "EXCPTDD"
+000690             ORGANIZATION IS LINE SEQUENTIAL
+000700             FILE STATUS IS WS-EXCEPTION-STATUS.
+000710         SELECT SUMMARY-FILE ASSIGN TO "SUMRPTDD"
+000720             ORGANIZATION IS LINE SEQUENTIAL
+000730             FILE STATUS IS WS-SUMMARY-STATUS.
+000740         SELECT CHECKPOINT-FILE ASSIGN TO "CKPTDD"
+000750             ORGANIZATION IS LINE SEQUENTIAL
+000760             FILE STATUS IS WS-CHECKPOINT-STATUS.
+000770         SELECT AUDIT-FILE ASSIGN TO "AUDITDD"
+000780             ORGANIZATION IS LINE SEQUENTIAL
+000790             FILE STATUS IS WS-AUDIT-STATUS.
+000800*
+000810 DATA DIVISION.
+000820 FILE SECTION.
+000830 FD  INPUT-FILE.
+000840     COPY CPINPUT.
+000850*
+000860 FD  OUTPUT-FILE.
+000870 01  OUTPUT-RECORD                   PIC X(300).
+000880*
+000890 FD  EXCEPTION-FILE.
+000900 01  EXCEPTION-RECORD.
+000910     05  EXCP-REC-NUMBER             PIC 9(09).
+000920     05  EXCP-FILLER-1               PIC X(01).
+000930     05  EXCP-REASON                 PIC X(008).
+000940     05  EXCP-FILLER-2               PIC X(01).
+000950     05  EXCP-RECORD-DATA            PIC X(300).
+000960*
+000970 FD  SUMMARY-FILE.
+000980 01  SUMMARY-RECORD                  PIC X(132).
+000990*
+001000 FD  CHECKPOINT-FILE.
+001010 01  CHECKPOINT-RECORD.
+001020     05  CKPT-REC-COUNT              PIC 9(09).
+001030*
+001040 FD  AUDIT-FILE.
+001050     COPY CPAUDIT.
+001060*
+001070 WORKING-STORAGE SECTION.
+001080* SHORT MNEMONIC FOR THE AUDIT TRAIL -- CHANGE THIS WHEN THIS
+001090* TEMPLATE IS COPIED FOR A NEW DAY'S PROGRAM.
+001100 01  WS-PROGRAM-MNEMONIC             PIC X(08) VALUE "AOC2D00 ".
+001110*
+001120     COPY CPINSTG.
+001130*
+001140 01  WS-SUMMARY-DETAIL-LINE.
+001150     05  WS-SUM-LABEL                PIC X(040).
+001160     05  WS-SUM-VALUE                PIC ZZZZZZZZ9.
+001170     05  WS-SUM-FILLER               PIC X(083).
+001180 01  WS-SUMMARY-TEXT-LINE REDEFINES WS-SUMMARY-DETAIL-LINE.
+001190     05  WS-SUMT-LABEL               PIC X(040).
+001200     05  WS-SUMT-VALUE               PIC X(092).
+001210*
+001220     COPY CPAUDIT REPLACING ==AUDIT-RECORD==
+001230         BY ==WS-AUDIT-RECORD==.
+001240*
+001250 PROCEDURE DIVISION.
+001260 0000-MAINLINE.
+001270     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+001280     PERFORM 2000-PROCESS-RECORDS THRU 2000-PROCESS-RECORDS-EXIT
+001290         UNTIL WS-EOF.
+001300     PERFORM 8000-WRITE-SUMMARY THRU 8000-WRITE-SUMMARY-EXIT.
+001310     PERFORM 8500-TERMINATE THRU 8500-TERMINATE-EXIT.
+001320     GO TO 9999-EXIT.
+001330*
+001340* ---------------------------------------------------------------
+001350* 1000-INITIALIZE -- OPEN THE FILES AND REPOSITION INPUT-FILE
+001360* WHEN A PRIOR CHECKPOINT SHOWS THE LAST RUN DID NOT FINISH.
+001370* ---------------------------------------------------------------
+001380 1000-INITIALIZE.
+001390     ACCEPT WS-START-DATE FROM DATE YYYYMMDD.
+001400     ACCEPT WS-START-TIME FROM TIME.
+001410     OPEN INPUT INPUT-FILE.
+001420     IF WS-INPUT-STATUS NOT = "00"
+001430         DISPLAY "AOC-2020-DAY-00 ABEND - INPUT-FILE OPEN FAILED"
+001440         DISPLAY "STATUS = " WS-INPUT-STATUS
+001450         MOVE 16 TO RETURN-CODE
+001460         GO TO 9999-EXIT
+001470     END-IF.
+001480     OPEN INPUT CHECKPOINT-FILE.
+001490     IF WS-CHECKPOINT-STATUS = "00"
+001500         PERFORM 1600-READ-LAST-CHECKPOINT THRU
+001510             1600-READ-LAST-CHECKPOINT-EXIT
+001520             UNTIL WS-CHECKPOINT-STATUS NOT = "00"
+001530         CLOSE CHECKPOINT-FILE
+001540     END-IF.
+001550     IF WS-CKPT-REC-COUNT > 0
+001560         MOVE "Y" TO WS-RESTART-SW
+001570     END-IF.
+001580*
+001590* OUTPUT-FILE, EXCEPTION-FILE AND SUMMARY-FILE ALREADY HOLD THE
+001600* PRE-CHECKPOINT PORTION OF A RUN THAT ABENDED -- ON A RESTART,
+001610* EXTEND THEM RATHER THAN OPENING OUTPUT AND TRUNCATING AWAY
+001620* WORK THAT WAS ALREADY PERSISTED, MIRRORING HOW 9000-WRITE-
+001630* AUDIT-LOG ALREADY APPENDS TO AUDITDD.
+001640     IF WS-RESTART-REQUESTED
+001650         OPEN EXTEND OUTPUT-FILE
+001660         IF WS-OUTPUT-STATUS NOT = "00"
+001670             OPEN OUTPUT OUTPUT-FILE
+001680         END-IF
+001690     ELSE
+001700         OPEN OUTPUT OUTPUT-FILE
+001710     END-IF.
+001720     IF WS-OUTPUT-STATUS NOT = "00"
+001730         DISPLAY "AOC-2020-DAY-00 ABEND - OUTPUT-FILE OPEN FAILED"
+001740         DISPLAY "STATUS = " WS-OUTPUT-STATUS
+001750         MOVE 16 TO RETURN-CODE
+001760         GO TO 9999-EXIT
+001770     END-IF.
+001780     IF WS-RESTART-REQUESTED
+001790         OPEN EXTEND EXCEPTION-FILE
+001800         IF WS-EXCEPTION-STATUS NOT = "00"
+001810             OPEN OUTPUT EXCEPTION-FILE
+001820         END-IF
+001830     ELSE
+001840         OPEN OUTPUT EXCEPTION-FILE
+001850     END-IF.
+001860     IF WS-EXCEPTION-STATUS NOT = "00"
+001870         DISPLAY "AOC-2020-DAY-00 ABEND - EXCPT FILE OPEN FAILED"
+001880         DISPLAY "STATUS = " WS-EXCEPTION-STATUS
+001890         MOVE 16 TO RETURN-CODE
+001900         GO TO 9999-EXIT
+001910     END-IF.
+001920     IF WS-RESTART-REQUESTED
+001930         OPEN EXTEND SUMMARY-FILE
+001940         IF WS-SUMMARY-STATUS NOT = "00"
+001950             OPEN OUTPUT SUMMARY-FILE
+001960         END-IF
+001970     ELSE
+001980         OPEN OUTPUT SUMMARY-FILE
+001990     END-IF.
+002000     IF WS-SUMMARY-STATUS NOT = "00"
+002010         DISPLAY "AOC-2020-DAY-00 ABEND - SUMRPT FILE OPEN FAILED"
+002020         DISPLAY "STATUS = " WS-SUMMARY-STATUS
+002030         MOVE 16 TO RETURN-CODE
+002040         GO TO 9999-EXIT
+002050     END-IF.
+002060     OPEN OUTPUT CHECKPOINT-FILE.
+002070     IF WS-CHECKPOINT-STATUS NOT = "00"
+002080         DISPLAY "AOC-2020-DAY-00 ABEND - CKPT FILE OPEN FAILED"
+002090         DISPLAY "STATUS = " WS-CHECKPOINT-STATUS
+002100         MOVE 16 TO RETURN-CODE
+002110         GO TO 9999-EXIT
+002120     END-IF.
+002130     IF WS-RESTART-REQUESTED
+002140         PERFORM 1500-REPOSITION-INPUT THRU
+002150             1500-REPOSITION-INPUT-EXIT
+002160         DISPLAY "AOC-2020-DAY-00 RESTARTED AFTER RECORD "
+002170             WS-CKPT-REC-COUNT
+002180     END-IF.
+002190 1000-INITIALIZE-EXIT.
+002200     EXIT.
+002210*
+002220* ---------------------------------------------------------------
+002230* 1500/1550 -- SKIP PAST THE RECORDS ALREADY PROCESSED BEFORE THE
+002240* LAST CHECKPOINT WAS TAKEN.
+002250* ---------------------------------------------------------------
+002260 1500-REPOSITION-INPUT.
+002270     PERFORM 1550-SKIP-ONE-RECORD THRU
+002280         1550-SKIP-ONE-RECORD-EXIT
+002290         WS-CKPT-REC-COUNT TIMES.
+002300 1500-REPOSITION-INPUT-EXIT.
+002310     EXIT.
+002320*
+002330* THE CHECKPOINT VALUE IS A LOGICAL RECORD COUNT (WS-REC-COUNT,
+002340* INCREMENTED ONCE PER 2100-HANDLE-RECORD CALL), NOT A PHYSICAL
+002350* READ COUNT -- AN OVERFLOWING RECORD BEFORE THE CHECKPOINT COST
+002360* EXTRA PHYSICAL READS IN 2250-DRAIN-SPLIT-CONTINUATION THAT THE
+002370* CHECKPOINT NUMBER KNOWS NOTHING ABOUT.  DRAIN ANY SPLIT
+002380* CONTINUATION HERE TOO SO THE SKIP ADVANCES THE PHYSICAL FILE
+002390* POSITION BY THE SAME AMOUNT THE ORIGINAL RUN DID.
+002400 1550-SKIP-ONE-RECORD.
+002410     READ INPUT-FILE
+002420         AT END MOVE "Y" TO WS-EOF-SW
+002430     END-READ.
+002440     PERFORM 1560-SKIP-SPLIT-CONTINUATION THRU
+002450         1560-SKIP-SPLIT-CONTINUATION-EXIT
+002460         UNTIL WS-EOF
+002470         OR WS-INPUT-STATUS NOT = "06".
+002480     ADD 1 TO WS-REC-COUNT.
+002490 1550-SKIP-ONE-RECORD-EXIT.
+002500     EXIT.
+002510*
+002520 1560-SKIP-SPLIT-CONTINUATION.
+002530     READ INPUT-FILE
+002540         AT END MOVE "Y" TO WS-EOF-SW
+002550     END-READ.
+002560 1560-SKIP-SPLIT-CONTINUATION-EXIT.
+002570     EXIT.
+002580*
+002590* ---------------------------------------------------------------
+002600* 1600 -- CHECKPOINT-FILE HOLDS ONE LINE PER CHECKPOINT TAKEN; THE
+002610* LAST LINE IN THE FILE IS THE MOST RECENT RESTART POSITION.
+002620* ---------------------------------------------------------------
+002630 1600-READ-LAST-CHECKPOINT.
+002640     READ CHECKPOINT-FILE
+002650         AT END CONTINUE
+002660         NOT AT END MOVE CKPT-REC-COUNT TO WS-CKPT-REC-COUNT
+002670     END-READ.
+002680 1600-READ-LAST-CHECKPOINT-EXIT.
+002690     EXIT.
+002700*
+002710* ---------------------------------------------------------------
+002720* 2000/2100 -- MAIN READ LOOP.  EACH RECORD IS OVERFLOW-CHECKED,
+002730* VALIDATED, ROUTED BY RECORD TYPE AND CHECKPOINTED.
+002740* ---------------------------------------------------------------
+002750 2000-PROCESS-RECORDS.
+002760     READ INPUT-FILE INTO WS-INPUT-LINE-AREA
+002770         AT END MOVE "Y" TO WS-EOF-SW
+002780         NOT AT END
+002790             PERFORM 2100-HANDLE-RECORD THRU
+002800                 2100-HANDLE-RECORD-EXIT
+002810     END-READ.
+002820 2000-PROCESS-RECORDS-EXIT.
+002830     EXIT.
+002840*
+002850 2100-HANDLE-RECORD.
+002860     ADD 1 TO WS-REC-COUNT.
+002870     PERFORM 2200-CHECK-OVERFLOW THRU 2200-CHECK-OVERFLOW-EXIT.
+002880     PERFORM 3000-VALIDATE-RECORD THRU 3000-VALIDATE-RECORD-EXIT.
+002890* ONE EXCEPTION ROW PER RECORD, NOT ONE PER FAILING CONDITION --
+002900* A RECORD CAN BE BOTH OVERFLOWING AND BLANK (E.G. AN ALL-SPACE
+002910* LINE LONGER THAN 300 BYTES), AND 4000-WRITE-EXCEPTION ALREADY
+002920* PRIORITIZES OVERFLOW OVER BLANK WHEN PICKING THE REASON CODE.
+002930     IF WS-LINE-OVERFLOW OR WS-RECORD-INVALID
+002940         IF WS-RECORD-INVALID
+002950             ADD 1 TO WS-SKIP-COUNT
+002960         END-IF
+002970         PERFORM 4000-WRITE-EXCEPTION THRU
+002980             4000-WRITE-EXCEPTION-EXIT
+002990     END-IF.
+003000     IF WS-RECORD-INVALID
+003010         CONTINUE
+003020     ELSE
+003030         PERFORM 2300-ROUTE-RECORD THRU 2300-ROUTE-RECORD-EXIT
+003040         DISPLAY WS-INPUT-LINE-AREA
+003050         MOVE WS-INPUT-LINE-AREA TO OUTPUT-RECORD
+003060         WRITE OUTPUT-RECORD
+003070     END-IF.
+003080     DIVIDE WS-REC-COUNT BY WS-CKPT-INTERVAL
+003090         GIVING WS-CKPT-QUOTIENT
+003100         REMAINDER WS-CKPT-REMAINDER.
+003110     IF WS-CKPT-REMAINDER = 0
+003120         PERFORM 5000-WRITE-CHECKPOINT THRU
+003130             5000-WRITE-CHECKPOINT-EXIT
+003140     END-IF.
+003150 2100-HANDLE-RECORD-EXIT.
+003160     EXIT.
+003170*
+003180* ---------------------------------------------------------------
+003190* 2200 -- FILE STATUS "06" IS THE RUNTIME'S OWN SIGNAL THAT THE
+003200* SOURCE LINE WAS LONGER THAN THE 300-BYTE RECORD AREA AND WAS
+003210* SPLIT -- THE REST OF IT COMES BACK AS A FURTHER RECORD ON THE
+003220* NEXT READ.  A LINE THAT MERELY HAPPENS TO FILL ALL 300 BYTES
+003230* EXACTLY STILL READS WITH STATUS "00", SO TESTING THE LAST BYTE
+003240* OF THE RECORD AREA IS NOT A RELIABLE SIGNAL AND WAS SWALLOWING
+003250* GENUINE RECORDS AS PHANTOM CONTINUATIONS.  SAVE THE TRUNCATED
+003260* RECORD, DRAIN ITS SPLIT CONTINUATION SO IT NEVER REACHES
+003270* 2000-PROCESS-RECORDS AS A RECORD OF ITS OWN, THEN RESTORE THE
+003280* TRUNCATED RECORD SO IT CAN STILL BE LOGGED.
+003290* ---------------------------------------------------------------
+003300 2200-CHECK-OVERFLOW.
+003310     IF WS-INPUT-STATUS = "06"
+003320         MOVE "Y" TO WS-OVERFLOW-SW
+003330         ADD 1 TO WS-OVFL-COUNT
+003340         MOVE WS-INPUT-LINE-AREA TO WS-OVFL-SAVE-AREA
+003350         DISPLAY "AOC-2020-DAY-00 WARNING - RECORD " WS-REC-COUNT
+003360             " EXCEEDS THE 300-BYTE INPUT LAYOUT"
+003370         PERFORM 2250-DRAIN-SPLIT-CONTINUATION THRU
+003380             2250-DRAIN-SPLIT-CONTINUATION-EXIT
+003390             UNTIL WS-EOF
+003400             OR WS-INPUT-STATUS NOT = "06"
+003410         MOVE WS-OVFL-SAVE-AREA TO WS-INPUT-LINE-AREA
+003420     ELSE
+003430         MOVE "N" TO WS-OVERFLOW-SW
+003440     END-IF.
+003450 2200-CHECK-OVERFLOW-EXIT.
+003460     EXIT.
+003470*
+003480 2250-DRAIN-SPLIT-CONTINUATION.
+003490     READ INPUT-FILE INTO WS-INPUT-LINE-AREA
+003500         AT END MOVE "Y" TO WS-EOF-SW
+003510     END-READ.
+003520 2250-DRAIN-SPLIT-CONTINUATION-EXIT.
+003530     EXIT.
+003540*
+003550* ---------------------------------------------------------------
+003560* 2300/2310/2320 -- ROUTE EACH RECORD BY ITS LEADING DISCRIMINATOR
+003570* BYTE.  DAY-SPECIFIC PUZZLE LOGIC REPLACES THESE STUB PARAGRAPHS.
+003580* EVALUATE THE WS-LEVEL COPY OF THE RECORD, NOT THE FD-LEVEL
+003590* INPUT-RECORD-TYPE -- 2200-CHECK-OVERFLOW'S DRAIN LOOP RE-READS
+003600* INPUT-FILE TO CONSUME A SPLIT CONTINUATION, WHICH OVERWRITES
+003610* THE FD RECORD AREA WITH THE CONTINUATION'S OWN LEADING BYTE.
+003620* ---------------------------------------------------------------
+003630 2300-ROUTE-RECORD.
+003640     EVALUATE WS-INPUT-LINE-AREA(1:1)
+003650         WHEN "H"
+003660             PERFORM 2310-PROCESS-HEADER THRU
+003670                 2310-PROCESS-HEADER-EXIT
+003680         WHEN OTHER
+003690             PERFORM 2320-PROCESS-DATA THRU 2320-PROCESS-DATA-EXIT
+003700     END-EVALUATE.
+003710 2300-ROUTE-RECORD-EXIT.
+003720     EXIT.
+003730*
+003740 2310-PROCESS-HEADER.
+003750     CONTINUE.
+003760 2310-PROCESS-HEADER-EXIT.
+003770     EXIT.
+003780*
+003790 2320-PROCESS-DATA.
+003800     CONTINUE.
+003810 2320-PROCESS-DATA-EXIT.
+003820     EXIT.
+003830*
+003840* ---------------------------------------------------------------
+003850* 3000 -- REJECT BLANK LINES.  THE LEADING RECORD-TYPE BYTE IS AN
+003860* OPTIONAL CONVENTION FOR INPUTS THAT ACTUALLY CARRY ONE (SEE
+003870* 2300-ROUTE-RECORD) -- AN ORDINARY, UNTYPED PUZZLE INPUT HAS NO
+003880* SUCH BYTE AND MUST NOT BE REJECTED FOR LACKING ONE.
+003890* ---------------------------------------------------------------
+003900 3000-VALIDATE-RECORD.
+003910     MOVE "Y" TO WS-VALID-SW.
+003920     IF WS-INPUT-LINE-AREA = SPACES
+003930         MOVE "N" TO WS-VALID-SW
+003940     END-IF.
+003950 3000-VALIDATE-RECORD-EXIT.
+003960     EXIT.
+003970*
+003980 4000-WRITE-EXCEPTION.
+003990     ADD 1 TO WS-EXCP-COUNT.
+004000     MOVE SPACES TO EXCEPTION-RECORD.
+004010     MOVE WS-REC-COUNT TO EXCP-REC-NUMBER.
+004020     IF WS-LINE-OVERFLOW
+004030         MOVE "OVERFLOW" TO EXCP-REASON
+004040     ELSE
+004050         MOVE "BLANK   " TO EXCP-REASON
+004060     END-IF.
+004070     MOVE WS-INPUT-LINE-AREA TO EXCP-RECORD-DATA.
+004080     WRITE EXCEPTION-RECORD.
+004090 4000-WRITE-EXCEPTION-EXIT.
+004100     EXIT.
+004110*
+004120 5000-WRITE-CHECKPOINT.
+004130     MOVE WS-REC-COUNT TO CKPT-REC-COUNT.
+004140     WRITE CHECKPOINT-RECORD.
+004150 5000-WRITE-CHECKPOINT-EXIT.
+004160     EXIT.
+004170*
+004180* ---------------------------------------------------------------
+004190* 8000 -- JOB SUMMARY / CONTROL-TOTAL REPORT, WRITTEN BEFORE
+004200* INPUT-FILE IS CLOSED.
+004210* ---------------------------------------------------------------
+004220 8000-WRITE-SUMMARY.
+004230     MOVE SPACES TO WS-SUMMARY-DETAIL-LINE.
+004240     MOVE "AOC-2020-DAY-00 JOB SUMMARY" TO WS-SUMT-LABEL.
+004250     WRITE SUMMARY-RECORD FROM WS-SUMMARY-TEXT-LINE.
+004260*
+004270     MOVE SPACES TO WS-SUMMARY-DETAIL-LINE.
+004280     MOVE "LINES READ" TO WS-SUM-LABEL.
+004290     MOVE WS-REC-COUNT TO WS-SUM-VALUE.
+004300     WRITE SUMMARY-RECORD FROM WS-SUMMARY-DETAIL-LINE.
+004310*
+004320     MOVE SPACES TO WS-SUMMARY-DETAIL-LINE.
+004330     MOVE "LINES SKIPPED OR BLANK" TO WS-SUM-LABEL.
+004340     MOVE WS-SKIP-COUNT TO WS-SUM-VALUE.
+004350     WRITE SUMMARY-RECORD FROM WS-SUMMARY-DETAIL-LINE.
+004360*
+004370     MOVE SPACES TO WS-SUMMARY-DETAIL-LINE.
+004380     MOVE "LINES WITH OVERFLOW WARNING" TO WS-SUM-LABEL.
+004390     MOVE WS-OVFL-COUNT TO WS-SUM-VALUE.
+004400     WRITE SUMMARY-RECORD FROM WS-SUMMARY-DETAIL-LINE.
+004410*
+004420     MOVE SPACES TO WS-SUMMARY-DETAIL-LINE.
+004430     MOVE "RESTARTED FROM CHECKPOINT" TO WS-SUMT-LABEL.
+004440     IF WS-RESTART-REQUESTED
+004450         MOVE "YES" TO WS-SUMT-VALUE
+004460     ELSE
+004470         MOVE "NO" TO WS-SUMT-VALUE
+004480     END-IF.
+004490     WRITE SUMMARY-RECORD FROM WS-SUMMARY-TEXT-LINE.
+004500*
+004510     MOVE SPACES TO WS-SUMMARY-DETAIL-LINE.
+004520     MOVE "RUN START DATE/TIME" TO WS-SUMT-LABEL.
+004530     STRING WS-START-DATE DELIMITED BY SIZE
+004540         " " DELIMITED BY SIZE
+004550         WS-START-TIME DELIMITED BY SIZE
+004560         INTO WS-SUMT-VALUE.
+004570     WRITE SUMMARY-RECORD FROM WS-SUMMARY-TEXT-LINE.
+004580*
+004590     ACCEPT WS-END-DATE FROM DATE YYYYMMDD.
+004600     ACCEPT WS-END-TIME FROM TIME.
+004610     MOVE SPACES TO WS-SUMMARY-DETAIL-LINE.
+004620     MOVE "RUN END DATE/TIME" TO WS-SUMT-LABEL.
+004630     STRING WS-END-DATE DELIMITED BY SIZE
+004640         " " DELIMITED BY SIZE
+004650         WS-END-TIME DELIMITED BY SIZE
+004660         INTO WS-SUMT-VALUE.
+004670     WRITE SUMMARY-RECORD FROM WS-SUMMARY-TEXT-LINE.
+004680 8000-WRITE-SUMMARY-EXIT.
+004690     EXIT.
+004700*
+004710 8500-TERMINATE.
+004720     CLOSE INPUT-FILE.
+004730     CLOSE OUTPUT-FILE.
+004740     CLOSE EXCEPTION-FILE.
+004750     CLOSE SUMMARY-FILE.
+004760     CLOSE CHECKPOINT-FILE.
+004770 8500-TERMINATE-EXIT.
+004780     EXIT.
+004790*
+004800* ---------------------------------------------------------------
+004810* 9000 -- APPEND ONE LINE TO THE SHARED JOB-RUN AUDIT TRAIL.
+004820* ---------------------------------------------------------------
+004830 9000-WRITE-AUDIT-LOG.
+004840     OPEN EXTEND AUDIT-FILE.
+004850     IF WS-AUDIT-STATUS NOT = "00"
+004860         OPEN OUTPUT AUDIT-FILE
+004870     END-IF.
+004880     MOVE SPACES TO WS-AUDIT-RECORD.
+004890     MOVE WS-PROGRAM-MNEMONIC TO
+004900         AUD-PROGRAM-ID OF WS-AUDIT-RECORD.
+004910     MOVE WS-START-DATE TO AUD-RUN-DATE OF WS-AUDIT-RECORD.
+004920     MOVE WS-START-TIME TO AUD-RUN-TIME OF WS-AUDIT-RECORD.
+004930     MOVE WS-REC-COUNT TO AUD-REC-COUNT OF WS-AUDIT-RECORD.
+004940     MOVE WS-SKIP-COUNT TO AUD-SKIP-COUNT OF WS-AUDIT-RECORD.
+004950     MOVE WS-EXCP-COUNT TO AUD-EXCP-COUNT OF WS-AUDIT-RECORD.
+004960     MOVE RETURN-CODE TO AUD-RETURN-CODE OF WS-AUDIT-RECORD.
+004970     IF RETURN-CODE = 0
+004980         MOVE "COMPLETE" TO
+004990             AUD-COMPLETION-STATUS OF WS-AUDIT-RECORD
+005000     ELSE
+005010         MOVE "FAILED  " TO
+005020             AUD-COMPLETION-STATUS OF WS-AUDIT-RECORD
+005030     END-IF.
+005040     WRITE AUDIT-RECORD FROM WS-AUDIT-RECORD.
+005050     CLOSE AUDIT-FILE.
+005060 9000-WRITE-AUDIT-LOG-EXIT.
+005070     EXIT.
+005080*
+005090 9999-EXIT.
+005100     PERFORM 9000-WRITE-AUDIT-LOG THRU 9000-WRITE-AUDIT-LOG-EXIT.
+005110     GOBACK.
