@@ -0,0 +1,39 @@
+000010*-----------------------------------------------------------------
+000020* CPINPUT.
+000030* SHARED INPUT RECORD LAYOUT FOR ALL AOC-2020-DAY-NN PROGRAMS.
+000040* COPY THIS MEMBER IMMEDIATELY AFTER "FD INPUT-FILE." IN THE FILE
+000050* SECTION OF THE CALLING PROGRAM.
+000060*
+000070* THE RECORD AREA IS WIDENED TO 300 BYTES SO THIS MONTH'S LONGER
+000080* PUZZLE INPUT LINES NO LONGER GET SILENTLY TRUNCATED AT THE OLD
+000090* 30-BYTE BOUNDARY.  THE LEADING BYTE OVERLAYS THE START OF AN
+000100* OPTIONAL RECORD-TYPE DISCRIMINATOR SO A PROGRAM CAN TELL A
+000110* HEADER-SECTION LINE FROM A DATA-SECTION LINE ON INPUTS THAT
+000120* ACTUALLY MIX MORE THAN ONE RECORD TYPE.
+000130*
+000140*   INPUT-RECORD-TYPE = "H"    HEADER-SECTION RECORD.
+000150*   INPUT-RECORD-TYPE = "D"    DATA-SECTION RECORD.
+000160*
+000170* AN ORDINARY, UNTYPED PUZZLE INPUT CARRIES NO SUCH BYTE AT ALL --
+000180* ITS FIRST CHARACTER IS JUST THE START OF THE PUZZLE DATA, AND
+000190* INPUT-RECORD-TYPE WILL EQUAL WHATEVER THAT CHARACTER HAPPENS TO
+000200* BE.  2300-ROUTE-RECORD ALREADY DEFAULTS ANYTHING OTHER THAN "H"
+000210* TO THE DATA-SECTION PATH, SO THIS COSTS UNTYPED INPUTS NOTHING;
+000220* DO NOT TREAT INPUT-RECORD-TYPE AS A VALIDITY CHECK -- IT IS A
+000230* ROUTING HINT ONLY, AND IS MEANINGFUL ONLY ON INPUTS THAT ARE
+000240* KNOWN TO CARRY THE H/D CONVENTION.
+000250*-----------------------------------------------------------------
+000260 01  INPUT-RECORD.
+000270     05  INPUT-RECORD-TYPE           PIC X(001).
+000280     05  INPUT-LINE                  PIC X(299).
+000290*
+000300* HEADER-SECTION VIEW OF THE SAME STORAGE.
+000310 01  INPUT-HEADER-RECORD REDEFINES INPUT-RECORD.
+000320     05  HDR-RECORD-TYPE             PIC X(001).
+000330     05  HDR-SECTION-NAME            PIC X(020).
+000340     05  HDR-SECTION-DATA            PIC X(279).
+000350*
+000360* DATA-SECTION VIEW OF THE SAME STORAGE.
+000370 01  INPUT-DATA-RECORD REDEFINES INPUT-RECORD.
+000380     05  DTL-RECORD-TYPE             PIC X(001).
+000390     05  DTL-DATA                    PIC X(299).
