@@ -0,0 +1,46 @@
+000010*-----------------------------------------------------------------
+000020* CPINSTG.
+000030* SHARED WORKING-STORAGE GROUP FOR ALL AOC-2020-DAY-NN PROGRAMS.
+000040* COPY THIS MEMBER IN THE WORKING-STORAGE SECTION OF THE CALLING
+000050* PROGRAM.  HOLDS THE FILE-STATUS BYTES, PROCESSING SWITCHES,
+000060* RUN COUNTERS AND THE WORKING COPY OF THE CURRENT INPUT LINE
+000070* THAT WOULD OTHERWISE BE HAND-COPIED INTO EVERY DAY'S PROGRAM.
+000080*-----------------------------------------------------------------
+000090 01  WS-FILE-STATUSES.
+000100     05  WS-INPUT-STATUS             PIC X(02) VALUE "00".
+000110     05  WS-OUTPUT-STATUS            PIC X(02) VALUE "00".
+000120     05  WS-EXCEPTION-STATUS         PIC X(02) VALUE "00".
+000130     05  WS-SUMMARY-STATUS           PIC X(02) VALUE "00".
+000140     05  WS-CHECKPOINT-STATUS        PIC X(02) VALUE "00".
+000150     05  WS-AUDIT-STATUS             PIC X(02) VALUE "00".
+000160*
+000170 01  WS-SWITCHES.
+000180     05  WS-EOF-SW                   PIC X(01) VALUE "N".
+000190         88  WS-EOF                  VALUE "Y".
+000200     05  WS-OVERFLOW-SW              PIC X(01) VALUE "N".
+000210         88  WS-LINE-OVERFLOW        VALUE "Y".
+000220     05  WS-VALID-SW                 PIC X(01) VALUE "Y".
+000230         88  WS-RECORD-VALID         VALUE "Y".
+000240         88  WS-RECORD-INVALID       VALUE "N".
+000250     05  WS-RESTART-SW               PIC X(01) VALUE "N".
+000260         88  WS-RESTART-REQUESTED    VALUE "Y".
+000270*
+000280 01  WS-COUNTERS.
+000290     05  WS-REC-COUNT                PIC 9(09) COMP VALUE 0.
+000300     05  WS-SKIP-COUNT               PIC 9(09) COMP VALUE 0.
+000310     05  WS-EXCP-COUNT               PIC 9(09) COMP VALUE 0.
+000320     05  WS-OVFL-COUNT               PIC 9(09) COMP VALUE 0.
+000330     05  WS-CKPT-INTERVAL            PIC 9(09) COMP VALUE 1000.
+000340     05  WS-CKPT-REC-COUNT           PIC 9(09) COMP VALUE 0.
+000350     05  WS-CKPT-QUOTIENT            PIC 9(09) COMP VALUE 0.
+000360     05  WS-CKPT-REMAINDER           PIC 9(09) COMP VALUE 0.
+000370*
+000380 01  WS-INPUT.
+000390     05  WS-INPUT-LINE-AREA          PIC X(300).
+000400     05  WS-OVFL-SAVE-AREA           PIC X(300).
+000410*
+000420 01  WS-RUN-TIMESTAMPS.
+000430     05  WS-START-DATE               PIC X(08).
+000440     05  WS-START-TIME               PIC X(08).
+000450     05  WS-END-DATE                 PIC X(08).
+000460     05  WS-END-TIME                 PIC X(08).
