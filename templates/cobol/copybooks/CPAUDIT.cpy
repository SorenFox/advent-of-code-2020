@@ -0,0 +1,39 @@
+000010*-----------------------------------------------------------------
+000020* CPAUDIT.
+000030* SHARED JOB-RUN AUDIT RECORD FOR ALL AOC-2020-DAY-NN PROGRAMS AND
+000040* THE AOC-2020-DRIVER DISPATCHER.
+000050*
+000060*   COPY CPAUDIT.                         FD LEVEL (AUDIT-FILE).
+000070*   COPY CPAUDIT REPLACING ==AUDIT-RECORD==
+000080*        BY ==WS-AUDIT-RECORD==.          WORKING-STORAGE LEVEL.
+000090*
+000100* EVERY DAY PROGRAM APPENDS ONE OF THESE LINES TO THE SHARED
+000110* AUDIT-TRAIL DATASET JUST BEFORE STOP RUN SO OPERATIONS CAN TELL
+000120* WHETHER A GIVEN NIGHT'S RUN ACTUALLY PROCESSED ANYTHING.  THE
+000130* DISPATCHER ALSO APPENDS ONE ROW FOR ITS OWN STREAM.
+000140*
+000150* AUD-REC-COUNT, AUD-SKIP-COUNT AND AUD-EXCP-COUNT ARE MEANINGFUL
+000160* ONLY ON A DAY-NN PROGRAM'S OWN ROW (RECORDS READ, SKIPPED AND
+000170* EXCEPTIONED FOR THAT RUN) -- THE DISPATCHER HAS NO RECORDS OF
+000180* ITS OWN AND LEAVES THEM ZERO.  AUD-FAILED-PROGRAM IS MEANINGFUL
+000190* ONLY ON THE DISPATCHER'S OWN ROW: BLANK IF ALL 25 DAYS RAN, OR
+000200* THE NAME OF THE DAY-NN PROGRAM THAT HALTED THE STREAM.
+000210*-----------------------------------------------------------------
+000220 01  AUDIT-RECORD.
+000230     05  AUD-PROGRAM-ID              PIC X(08).
+000240     05  AUD-FILLER-1                PIC X(01) VALUE SPACE.
+000250     05  AUD-RUN-DATE                PIC X(08).
+000260     05  AUD-FILLER-2                PIC X(01) VALUE SPACE.
+000270     05  AUD-RUN-TIME                PIC X(08).
+000280     05  AUD-FILLER-3                PIC X(01) VALUE SPACE.
+000290     05  AUD-REC-COUNT               PIC 9(09).
+000300     05  AUD-FILLER-4                PIC X(01) VALUE SPACE.
+000310     05  AUD-SKIP-COUNT              PIC 9(09).
+000320     05  AUD-FILLER-5                PIC X(01) VALUE SPACE.
+000330     05  AUD-EXCP-COUNT              PIC 9(09).
+000340     05  AUD-FILLER-6                PIC X(01) VALUE SPACE.
+000350     05  AUD-RETURN-CODE             PIC 9(04).
+000360     05  AUD-FILLER-7                PIC X(01) VALUE SPACE.
+000370     05  AUD-COMPLETION-STATUS       PIC X(08).
+000380     05  AUD-FILLER-8                PIC X(01) VALUE SPACE.
+000390     05  AUD-FAILED-PROGRAM          PIC X(15).
