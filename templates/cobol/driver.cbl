@@ -0,0 +1,136 @@
+000010*-----------------------------------------------------------------
+000020 IDENTIFICATION DIVISION.
+000030     PROGRAM-ID. AOC-2020-DRIVER.
+000040     AUTHOR. D HALVORSEN.
+000050     INSTALLATION. ADVENT DATA PROCESSING CENTER.
+000060     DATE-WRITTEN. 12/10/2020.
+000070     DATE-COMPILED.
+000080*-----------------------------------------------------------------
+000090* MODIFICATION HISTORY.
+000100*   DATE        INIT  DESCRIPTION
+000110*   12/10/2020  DH    ORIGINAL DISPATCHER.  RUNS AOC-2020-DAY-01
+000120*                      THRU AOC-2020-DAY-25 IN ONE BATCH STREAM,
+000130*                      REPOINTING EACH DAY AT ITS OWN DATED INPUT
+000140*                      DD AND STOPPING THE STREAM ON THE FIRST
+000150*                      NON-ZERO RETURN CODE.
+000160*   12/11/2020  DH    STOPPED WRITING THE DAY NUMBER INTO
+000170*                      AUD-REC-COUNT/AUD-SKIP-COUNT -- THOSE
+000180*                      COLUMNS MEAN RECORDS READ/SKIPPED ON A
+000190*                      DAY-NN PROGRAM'S OWN ROW, AND WS-DAY-NUM
+000200*                      IS ALREADY PAST THE FAILING DAY BY THE
+000210*                      TIME THE AUDIT ROW IS WRITTEN.  THE
+000220*                      DISPATCHER'S ROW NOW LEAVES THOSE COLUMNS
+000230*                      ZERO AND NAMES THE HALTING PROGRAM IN THE
+000240*                      NEW AUD-FAILED-PROGRAM COLUMN INSTEAD.
+000250*-----------------------------------------------------------------
+000260*
+000270 ENVIRONMENT DIVISION.
+000280 INPUT-OUTPUT SECTION.
+000290     FILE-CONTROL.
+000300         SELECT AUDIT-FILE ASSIGN TO "AUDITDD"
+000310             ORGANIZATION IS LINE SEQUENTIAL
+000320             FILE STATUS IS WS-AUDIT-STATUS.
+000330*
+000340 DATA DIVISION.
+000350 FILE SECTION.
+000360 FD  AUDIT-FILE.
+000370     COPY CPAUDIT.
+000380*
+000390 WORKING-STORAGE SECTION.
+000400 01  WS-AUDIT-STATUS                 PIC X(02) VALUE "00".
+000410 01  WS-DAY-NUM                      PIC 9(02) COMP VALUE 1.
+000420 01  WS-DAY-NUM-ED                   PIC 99.
+000430 01  WS-PROGRAM-NAME                 PIC X(15).
+000440 01  WS-DSN-NAME                     PIC X(40).
+000450 01  WS-STREAM-SW                    PIC X(01) VALUE "N".
+000460     88  WS-STREAM-ABENDED           VALUE "Y".
+000470 01  WS-FAILED-PROGRAM               PIC X(15) VALUE SPACES.
+000480 01  WS-START-DATE                   PIC X(08).
+000490 01  WS-START-TIME                   PIC X(08).
+000500*
+000510 COPY CPAUDIT REPLACING ==AUDIT-RECORD==
+000520     BY ==WS-AUDIT-RECORD==.
+000530*
+000540 PROCEDURE DIVISION.
+000550 0000-MAINLINE.
+000560     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+000570     PERFORM 2000-RUN-ONE-DAY THRU 2000-RUN-ONE-DAY-EXIT
+000580         VARYING WS-DAY-NUM FROM 1 BY 1
+000590         UNTIL WS-DAY-NUM > 25 OR WS-STREAM-ABENDED.
+000600     PERFORM 8000-WRITE-AUDIT-LOG THRU 8000-WRITE-AUDIT-LOG-EXIT.
+000610     GO TO 9999-EXIT.
+000620*
+000630 1000-INITIALIZE.
+000640     ACCEPT WS-START-DATE FROM DATE YYYYMMDD.
+000650     ACCEPT WS-START-TIME FROM TIME.
+000660     DISPLAY "AOC-2020-DRIVER STARTING THE NIGHTLY BATCH STREAM".
+000670 1000-INITIALIZE-EXIT.
+000680     EXIT.
+000690*
+000700* ---------------------------------------------------------------
+000710* 2000 -- BUILD THIS DAY'S PROGRAM NAME AND INPUT DSN, REPOINT
+000720* THE INPUTDD OVERRIDE, CALL THE DAY PROGRAM AND CHECK ITS
+000730* RETURN CODE.  A NON-ZERO RETURN CODE HALTS THE REST OF THE
+000740* STREAM.
+000750* ---------------------------------------------------------------
+000760 2000-RUN-ONE-DAY.
+000770     MOVE WS-DAY-NUM TO WS-DAY-NUM-ED.
+000780     MOVE SPACES TO WS-PROGRAM-NAME.
+000790     STRING "AOC-2020-DAY-" DELIMITED BY SIZE
+000800         WS-DAY-NUM-ED DELIMITED BY SIZE
+000810         INTO WS-PROGRAM-NAME.
+000820     MOVE SPACES TO WS-DSN-NAME.
+000830     STRING "INPUT.D" DELIMITED BY SIZE
+000840         WS-DAY-NUM-ED DELIMITED BY SIZE
+000850         ".TXT" DELIMITED BY SIZE
+000860         INTO WS-DSN-NAME.
+000870     DISPLAY "DD_INPUTDD" UPON ENVIRONMENT-NAME.
+000880     DISPLAY WS-DSN-NAME UPON ENVIRONMENT-VALUE.
+000890     DISPLAY "AOC-2020-DRIVER CALLING " WS-PROGRAM-NAME.
+000900     CALL WS-PROGRAM-NAME.
+000910     IF RETURN-CODE NOT = 0
+000920         MOVE "Y" TO WS-STREAM-SW
+000930         MOVE WS-PROGRAM-NAME TO WS-FAILED-PROGRAM
+000940         DISPLAY "AOC-2020-DRIVER STREAM HALTED AT "
+000950             WS-PROGRAM-NAME " (DAY " WS-DAY-NUM-ED ")"
+000960     END-IF.
+000970 2000-RUN-ONE-DAY-EXIT.
+000980     EXIT.
+000990*
+001000* ---------------------------------------------------------------
+001010* 8000 -- APPEND ONE LINE TO THE SHARED JOB-RUN AUDIT TRAIL FOR
+001020* THE DISPATCHER ITSELF.
+001030* ---------------------------------------------------------------
+001040 8000-WRITE-AUDIT-LOG.
+001050     OPEN EXTEND AUDIT-FILE.
+001060     IF WS-AUDIT-STATUS NOT = "00"
+001070         OPEN OUTPUT AUDIT-FILE
+001080     END-IF.
+001090     MOVE SPACES TO WS-AUDIT-RECORD.
+001100     MOVE "AOC2DRV " TO AUD-PROGRAM-ID OF WS-AUDIT-RECORD.
+001110     MOVE WS-START-DATE TO AUD-RUN-DATE OF WS-AUDIT-RECORD.
+001120     MOVE WS-START-TIME TO AUD-RUN-TIME OF WS-AUDIT-RECORD.
+001130     MOVE 0 TO AUD-REC-COUNT OF WS-AUDIT-RECORD.
+001140     MOVE 0 TO AUD-SKIP-COUNT OF WS-AUDIT-RECORD.
+001150     MOVE 0 TO AUD-EXCP-COUNT OF WS-AUDIT-RECORD.
+001160     MOVE RETURN-CODE TO AUD-RETURN-CODE OF WS-AUDIT-RECORD.
+001170     IF WS-STREAM-ABENDED
+001180         MOVE "FAILED  " TO
+001190             AUD-COMPLETION-STATUS OF WS-AUDIT-RECORD
+001200         MOVE WS-FAILED-PROGRAM TO
+001210             AUD-FAILED-PROGRAM OF WS-AUDIT-RECORD
+001220     ELSE
+001230         MOVE "COMPLETE" TO
+001240             AUD-COMPLETION-STATUS OF WS-AUDIT-RECORD
+001250         MOVE SPACES TO AUD-FAILED-PROGRAM OF WS-AUDIT-RECORD
+001260     END-IF.
+001270     WRITE AUDIT-RECORD FROM WS-AUDIT-RECORD.
+001280     CLOSE AUDIT-FILE.
+001290 8000-WRITE-AUDIT-LOG-EXIT.
+001300     EXIT.
+001310*
+001320 9999-EXIT.
+001330     IF WS-STREAM-ABENDED
+001340         MOVE 16 TO RETURN-CODE
+001350     END-IF.
+001360     STOP RUN.
